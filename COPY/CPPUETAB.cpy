@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>   CPPUETAB  -  TABLA EN MEMORIA DEL MAESTRO DE PUESTOS
+      *>----------------------------------------------------------------
+       01  WS-TAB-PUESTOS.
+           05 WS-TAB-PUESTOS-CANT PIC 9(03)      VALUE ZEROS.
+           05 WS-TAB-PUESTOS-REG  OCCURS 1 TO 100 TIMES
+                                  DEPENDING ON WS-TAB-PUESTOS-CANT
+                                  INDEXED BY WS-IDX-PUESTO.
+               10 WS-TAB-PUESTO-COD PIC 9(02).
+               10 WS-TAB-PUESTO-DES PIC X(20).
