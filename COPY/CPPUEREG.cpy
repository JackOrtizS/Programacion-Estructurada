@@ -0,0 +1,7 @@
+      *>----------------------------------------------------------------
+      *>   CPPUEREG  -  REGISTRO DEL MAESTRO DE PUESTOS (PUESTOS)
+      *>----------------------------------------------------------------
+       01  REG-PUESTOS.
+           05 PUE-CODIGO          PIC 9(02).
+           05 PUE-DESCRIPCION     PIC X(20).
+           05 FILLER              PIC X(08).
