@@ -0,0 +1,17 @@
+      *>----------------------------------------------------------------
+      *>   CPPARAM   -  TARJETA DE PARAMETROS DE CONTROL DE LA CORRIDA
+      *>               (FECHA DE REPROCESO Y FILTRO DE STATUS)
+      *>----------------------------------------------------------------
+       01  WS-REG-PARAMETROS.
+           05 WS-PARM-FECHA-SW       PIC X(01).
+               88 WS-PARM-FECHA-MANUAL         VALUE "S".
+               88 WS-PARM-FECHA-SISTEMA        VALUE "N".
+           05 WS-PARM-FECHA.
+               10 WS-PARM-FEC-ANIO   PIC 9(04).
+               10 WS-PARM-FEC-MES    PIC 9(02).
+               10 WS-PARM-FEC-DIA    PIC 9(02).
+           05 WS-PARM-FILTRO-STATUS  PIC X(01).
+               88 WS-PARM-TODOS                VALUE "T".
+               88 WS-PARM-SOLO-ACTIVOS          VALUE "A".
+               88 WS-PARM-SOLO-INACTIVOS        VALUE "I".
+           05 FILLER                 PIC X(10).
