@@ -0,0 +1,7 @@
+      *>----------------------------------------------------------------
+      *>   CPDEPREG  -  REGISTRO DEL MAESTRO DE DEPARTAMENTOS (DEPTOS)
+      *>----------------------------------------------------------------
+       01  REG-DEPTOS.
+           05 DEP-CODIGO          PIC 9(03).
+           05 DEP-NOMBRE          PIC X(20).
+           05 FILLER              PIC X(07).
