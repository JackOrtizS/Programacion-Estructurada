@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>   CPDEPTAB  -  TABLA EN MEMORIA DEL MAESTRO DE DEPARTAMENTOS
+      *>----------------------------------------------------------------
+       01  WS-TAB-DEPTOS.
+           05 WS-TAB-DEPTOS-CANT  PIC 9(03)      VALUE ZEROS.
+           05 WS-TAB-DEPTOS-REG   OCCURS 1 TO 1000 TIMES
+                                  DEPENDING ON WS-TAB-DEPTOS-CANT
+                                  INDEXED BY WS-IDX-DEPTO.
+               10 WS-TAB-DEPTO-COD PIC 9(03).
+               10 WS-TAB-DEPTO-NOM PIC X(20).
