@@ -0,0 +1,11 @@
+      *>----------------------------------------------------------------
+      *>   CPEMPWS   -  LAYOUT DE TRABAJO DEL REGISTRO DE EMPLEADOS
+      *>               (COMPARTIDO ENTRE PROG0010 Y PROG0020)
+      *>----------------------------------------------------------------
+       05 WS-REG-EMPLEADOS.
+           10 WS-NUMERO-EMP   PIC 9(05).
+           10 WS-NOMBRE-EMP   PIC X(30).
+           10 WS-STATUS-EMP   PIC 9(01).
+           10 WS-DEPTO-EMP    PIC 9(03).
+           10 WS-PUESTO-EMP   PIC 9(02).
+           10 WS-SALARIO-EMP  PIC 9(07)V99.
