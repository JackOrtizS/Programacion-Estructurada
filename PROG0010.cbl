@@ -19,6 +19,18 @@
        FILE-CONTROL.
            SELECT EMPLEADOS       ASSIGN TO UT-S-EMPLEADO.
            SELECT REPORTE         ASSIGN TO US-S-REPORTE.
+           SELECT EXCEPCIONES     ASSIGN TO US-S-EXCEPCION.
+           SELECT CSVEMP          ASSIGN TO US-S-CSVEMP.
+           SELECT DEPTOS          ASSIGN TO UT-S-DEPTOS.
+           SELECT PUESTOS         ASSIGN TO UT-S-PUESTOS.
+           SELECT EMP-ORDENADO    ASSIGN TO UT-S-EMPORD.
+           SELECT WORK-ORDENA     ASSIGN TO UT-S-WRKORD.
+           SELECT OPTIONAL
+                  PARAMETROS      ASSIGN TO UT-S-PARAMETROS
+                                  FILE STATUS IS WS-STATUS-PARAM.
+           SELECT OPTIONAL
+                  CHECKPOINT      ASSIGN TO UT-S-CHECKPNT
+                                  FILE STATUS IS WS-STATUS-CHECKPOINT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,24 +43,132 @@
 
        FD  REPORTE
       *    LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 132 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
       *    DATA RECORD IS REG-REPORTE.
-       01  REG-REPORTE            PIC X(50).
+       01  REG-REPORTE            PIC X(132).
+
+       FD  EXCEPCIONES
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-EXCEPCION.
+       01  REG-EXCEPCION           PIC X(100).
+
+       FD  CSVEMP
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 106 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-CSVEMP.
+       01  REG-CSVEMP              PIC X(106).
+
+       FD  DEPTOS
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-DEPTOS.
+           COPY CPDEPREG.
+
+       FD  PUESTOS
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-PUESTOS.
+           COPY CPPUEREG.
+
+       FD  EMP-ORDENADO
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-EMP-ORDENADO.
+       01  REG-EMP-ORDENADO        PIC X(50).
+
+       FD  PARAMETROS
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-PARAMETROS.
+       01  REG-PARAMETROS           PIC X(20).
+
+       FD  CHECKPOINT
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 82 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-CHECKPOINT.
+       01  REG-CHECKPOINT           PIC X(82).
+
+      *>----------------------------------------------------------------
+      *>   ARCHIVO DE TRABAJO DEL SORT - DEJA EMPLEADOS ORDENADOS POR
+      *>   DEPARTAMENTO PARA PODER SACAR LOS SUBTOTALES DE 045-ROMPE-DEPTO
+      *>----------------------------------------------------------------
+       SD  WORK-ORDENA.
+       01  WORK-REG-EMPLEADOS.
+           05 WORK-NUMERO-EMP      PIC 9(05).
+           05 WORK-NOMBRE-EMP      PIC X(30).
+           05 WORK-STATUS-EMP      PIC 9(01).
+           05 WORK-DEPTO-EMP       PIC 9(03).
+           05 WORK-PUESTO-EMP      PIC 9(02).
+           05 WORK-SALARIO-EMP     PIC 9(07)V99.
 
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
-           05 WS-REG-EMPLEADOS.
-               10 WS-NUMERO-EMP   PIC 9(05).
-               10 WS-NOMBRE-EMP   PIC X(30).
-               10 WS-STATUS-EMP   PIC 9(01).
-               10 WS-DEPTO-EMP    PIC 9(03).
-               10 WS-PUESTO-EMP   PIC 9(02).
-               10 WS-SALARIO-EMP  PIC 9(07)V99.
+           COPY CPEMPWS.
            05 WS-LEIDOS-EMP       PIC 9(05)      VALUE ZEROS.
            05 WS-IMPRESOS         PIC 9(05)      VALUE ZEROS.
            05 WS-TOT-SALARIOS     PIC 9(09)V99   VALUE ZEROS.
            05 SW-FIN              PIC X(03)      VALUE SPACES.
+           05 SW-FIN-DEPTO        PIC X(03)      VALUE SPACES.
+           05 SW-FIN-PUESTO       PIC X(03)      VALUE SPACES.
+           05 SW-PRIMERA-VEZ      PIC X(03)      VALUE "SI ".
+           05 WS-DEPTO-ANTERIOR   PIC 9(03)      VALUE ZEROS.
+           05 WS-DEPTO-ANTERIOR-NOM PIC X(20)    VALUE SPACES.
+           05 WS-SUBTOT-CANT      PIC 9(05)      VALUE ZEROS.
+           05 WS-SUBTOT-SALARIOS  PIC 9(09)V99   VALUE ZEROS.
+           05 WS-PAGINA-NUM       PIC 9(03)      VALUE ZEROS.
+           05 WS-CONT-LINEAS      PIC 9(03)      VALUE ZEROS.
+           05 WS-LINEAS-POR-PAGINA PIC 9(03)     VALUE 20.
+           05 SW-PASA-FILTRO      PIC X(03)      VALUE "SI ".
+           05 SW-REGISTRO-VALIDO  PIC X(03)      VALUE "SI ".
+           05 WS-TOT-EXCEPCIONES  PIC 9(05)      VALUE ZEROS.
+           05 WS-STATUS-PARAM     PIC X(02)      VALUE SPACES.
+           05 WS-STATUS-CHECKPOINT PIC X(02)     VALUE SPACES.
+           05 SW-REANUDA          PIC X(03)      VALUE "NO ".
+           05 WS-INTERVALO-CKPT   PIC 9(05)      VALUE 500.
+           05 WS-CKPT-COCIENTE    PIC 9(05)      VALUE ZEROS.
+           05 WS-CKPT-RESIDUO     PIC 9(05)      VALUE ZEROS.
+           05 WS-MARCA-COMPLETO   PIC X(01)      VALUE "N".
+           05 WS-SALTAR-CONT      PIC 9(05)      VALUE ZEROS.
+           05 WS-REPORTE-DIA      PIC 9(02)      VALUE ZEROS.
+           05 WS-REPORTE-MES      PIC 9(02)      VALUE ZEROS.
+           05 WS-REPORTE-ANIO     PIC 9(04)      VALUE ZEROS.
+           05 WS-FECHA-SISTEMA.
+               10 WS-FEC-SIS-ANIO PIC 9(04).
+               10 WS-FEC-SIS-MES  PIC 9(02).
+               10 WS-FEC-SIS-DIA  PIC 9(02).
+
+       COPY CPPARAM.
+       COPY CPDEPTAB.
+       COPY CPPUETAB.
+
+      *>----------------------------------------------------------------
+      *>   WS-REG-CHECKPOINT - ULTIMO PUNTO DE CONTROL GRABADO, PERMITE
+      *>   REANUDAR LA CORRIDA SIN VOLVER A EMPEZAR DESDE EL PRINCIPIO
+      *>----------------------------------------------------------------
+       01  WS-REG-CHECKPOINT.
+           05 WS-CKPT-COMPLETO       PIC X(01).
+               88 WS-CKPT-CORRIDA-COMPLETA      VALUE "S".
+               88 WS-CKPT-CORRIDA-PENDIENTE     VALUE "N".
+           05 WS-CKPT-LEIDOS         PIC 9(05).
+           05 WS-CKPT-IMPRESOS       PIC 9(05).
+           05 WS-CKPT-TOT-SALARIOS   PIC 9(09)V99.
+           05 WS-CKPT-TOT-EXCEPCIONES PIC 9(05).
+           05 WS-CKPT-DEPTO-ANT      PIC 9(03).
+           05 WS-CKPT-DEPTO-ANT-NOM  PIC X(20).
+           05 WS-CKPT-SUBTOT-CANT    PIC 9(05).
+           05 WS-CKPT-SUBTOT-SALARIOS PIC 9(09)V99.
+           05 WS-CKPT-PAGINA-NUM     PIC 9(03).
+           05 WS-CKPT-PRIMERA-VEZ    PIC X(03).
+           05 FILLER                 PIC X(10).
 
        01  WS-TITULO-1.
            05 FILLER              PIC X(27)      VALUE SPACES.
@@ -77,33 +197,56 @@
            05 FILLER              PIC X(01)      VALUE SPACES.
 
        01  WS-SUB-TITULO-1.
-           05 FILLER                 PIC X(04)      VALUE SPACES.
+           05 FILLER                 PIC X(14)      VALUE SPACES.
            05 FILLER                 PIC X(06)      VALUE "NUMERO".
-           05 FILLER                 PIC X(12)      VALUE SPACES.
+           05 FILLER                 PIC X(03)      VALUE SPACES.
            05 FILLER                 PIC X(06)      VALUE "NOMBRE".
-           05 FILLER                 PIC X(15)      VALUE SPACES.
+           05 FILLER                 PIC X(28)      VALUE SPACES.
            05 FILLER                 PIC X(06)      VALUE "STATUS".
-           05 FILLER                 PIC X(02)      VALUE SPACES.
+           05 FILLER                 PIC X(06)      VALUE SPACES.
            05 FILLER                 PIC X(05)      VALUE "DEPTO".
-           05 FILLER                 PIC X(01)      VALUE SPACES.
-           05 FILLER                 PIC X(06)      VALUE "PUESTO".
+           05 FILLER                 PIC X(16)
+                                     VALUE "NOMBRE DEL DEPTO".
            05 FILLER                 PIC X(04)      VALUE SPACES.
+           05 FILLER                 PIC X(06)      VALUE "PUESTO".
+           05 FILLER                 PIC X(17)
+                                     VALUE "TITULO DEL PUESTO".
+           05 FILLER                 PIC X(03)      VALUE SPACES.
            05 FILLER                 PIC X(07)      VALUE "SALARIO".
-           05 FILLER                 PIC X(06)      VALUE SPACES.
+           05 FILLER                 PIC X(05)      VALUE SPACES.
        01  WS-DETALLE.
-           05 FILLER              PIC X(15)      VALUE SPACES.
+           05 FILLER              PIC X(14)      VALUE SPACES.
            05 WS-DET-NUMERO       PIC ZZZZ9.
            05 FILLER              PIC X(04)      VALUE SPACES.
            05 WS-DET-NOMBRE       PIC X(30).
            05 FILLER              PIC X(04)      VALUE SPACES.
            05 WS-DET-STATUS       PIC 9(01).
-           05 FILLER              PIC X(04)      VALUE SPACES.
+           05 FILLER              PIC X(01)      VALUE SPACES.
+           05 WS-DET-STATUS-DES   PIC X(09).
+           05 FILLER              PIC X(01)      VALUE SPACES.
            05 WS-DET-DEPTO        PIC 9(03).
-           05 FILLER              PIC X(04)      VALUE SPACES.
+           05 FILLER              PIC X(02)      VALUE SPACES.
+           05 WS-DET-DEPTO-NOM    PIC X(20).
            05 WS-DET-PUESTO       PIC 9(2).
-           05 FILLER              PIC X(03)      VALUE SPACES.
+           05 FILLER              PIC X(04)      VALUE SPACES.
+           05 WS-DET-PUESTO-DES   PIC X(20).
            05 WS-DET-SALARIO      PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-DETALLE-SUBTOTAL.
+           05 FILLER              PIC X(01)      VALUE SPACES.
+           05 FILLER              PIC X(16)
+                                  VALUE "SUBTOTAL DEPTO ".
+           05 WS-SUBT-DEPTO       PIC 9(03).
+           05 FILLER              PIC X(01)      VALUE SPACES.
+           05 WS-SUBT-DEPTO-NOM   PIC X(20).
+           05 FILLER              PIC X(11)
+                                  VALUE "EMPLEADOS: ".
+           05 WS-SUBT-CANT        PIC ZZ,ZZ9.
            05 FILLER              PIC X(04)      VALUE SPACES.
+           05 FILLER              PIC X(10)
+                                  VALUE "SALARIOS: ".
+           05 WS-SUBT-SALARIOS    PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(05)      VALUE SPACES.
 
        01  WS-DETALLE-LEIDOS.
            05 FILLER              PIC X(01).
@@ -123,65 +266,406 @@
            05 FILLER              PIC X(01).
            05 FILLER              PIC X(29)
                                   VALUE "SUMA TOTAL DE SALARIOS     : ".
-           05 WS-DET-SALARIO2      PIC $$$,$$$,$$9.99.
-           05 FILLER              PIC X(26)      VALUE SPACES.
+           05 WS-DET-SALARIO2      PIC $$$,$$$,$$$,$$9.99.
+           05 FILLER              PIC X(22)      VALUE SPACES.
+
+       01  WS-CSV-TITULO.
+           05 FILLER              PIC X(53)
+               VALUE "NUMERO,NOMBRE,STATUS,DEPTO,NOMBRE DEPTO,PUESTO,".
+           05 FILLER              PIC X(53)
+               VALUE "PUESTO DESCRIPCION,SALARIO".
 
-      *LINKAGE SECTION.
-       01  LK-FECHA.
-           05 FILLER              PIC X(02).
-           05 LK-DIA              PIC 9(02)      VALUE 13.
-           05 LK-MES              PIC 9(02)      VALUE 05.
-           05 LK-ANIO             PIC 9(04)      VALUE 2023.
+       01  WS-CSV-DETALLE.
+           05 WS-CSV-NUMERO       PIC 9(05).
+           05 FILLER              PIC X(01)      VALUE ",".
+           05 WS-CSV-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(01)      VALUE ",".
+           05 WS-CSV-STATUS-DES   PIC X(09).
+           05 FILLER              PIC X(01)      VALUE ",".
+           05 WS-CSV-DEPTO        PIC 9(03).
+           05 FILLER              PIC X(01)      VALUE ",".
+           05 WS-CSV-DEPTO-NOM    PIC X(20).
+           05 FILLER              PIC X(01)      VALUE ",".
+           05 WS-CSV-PUESTO       PIC 9(02).
+           05 FILLER              PIC X(01)      VALUE ",".
+           05 WS-CSV-PUESTO-DES   PIC X(20).
+           05 FILLER              PIC X(01)      VALUE ",".
+           05 WS-CSV-SALARIO      PIC 9(07).99.
+
+       01  WS-TITULO-EXCEPCION.
+           05 FILLER              PIC X(01)      VALUE SPACES.
+           05 FILLER              PIC X(40)
+                         VALUE "REPORTE DE EXCEPCIONES - EMPLEADOS".
+           05 FILLER              PIC X(59)      VALUE SPACES.
+
+       01  WS-SUB-TITULO-EXCEPCION.
+           05 FILLER              PIC X(01)      VALUE SPACES.
+           05 FILLER              PIC X(06)      VALUE "NUMERO".
+           05 FILLER              PIC X(25)      VALUE SPACES.
+           05 FILLER              PIC X(06)      VALUE "NOMBRE".
+           05 FILLER              PIC X(03)      VALUE SPACES.
+           05 FILLER              PIC X(19)
+                                  VALUE "MOTIVO DE EXCEPCION".
+           05 FILLER              PIC X(40)      VALUE SPACES.
+
+       01  WS-DET-EXCEPCION.
+           05 FILLER              PIC X(01)      VALUE SPACES.
+           05 WS-EXC-NUMERO       PIC ZZZZ9.
+           05 FILLER              PIC X(06)      VALUE SPACES.
+           05 WS-EXC-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(03)      VALUE SPACES.
+           05 WS-EXC-MOTIVO       PIC X(30).
+           05 FILLER              PIC X(25)      VALUE SPACES.
+
+       01  WS-DETALLE-EXCEPCIONES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(25)
+                                  VALUE "TOTAL DE EXCEPCIONES : ".
+           05 WS-TOT-EXCEPCIONES-ED PIC ZZ,ZZ9.
+           05 FILLER              PIC X(68)      VALUE SPACES.
 
        PROCEDURE DIVISION.
        010-INICIO.
+           PERFORM 012-LEE-CHECKPOINT THRU 012-FIN
            PERFORM 020-ABRE-ARCHIVOS THRU 020-FIN
+           PERFORM 015-LEE-PARAMETROS THRU 015-FIN
+           PERFORM 016-DETERMINA-FECHA THRU 016-FIN
+           PERFORM 021-CARGA-DEPTOS  THRU 021-FIN
+           PERFORM 023-CARGA-PUESTOS THRU 023-FIN
            PERFORM 030-TITULOS       THRU 030-FIN
+           IF SW-REANUDA EQUAL "NO "
+               PERFORM 031-TITULOS-EXCEPCION THRU 031-FIN
+               WRITE REG-CSVEMP FROM WS-CSV-TITULO AFTER ADVANCING 1
+           ELSE
+               PERFORM 017-SALTA-PROCESADOS THRU 017-FIN
+           END-IF
            PERFORM 040-LEE           THRU 040-FIN
            PERFORM 040-PROCESO       THRU 040-FIN
                                      UNTIL SW-FIN EQUAL "FIN"
            PERFORM 050-FINAL         THRU 050-FIN
            GOBACK.
 
+       012-LEE-CHECKPOINT.
+           MOVE "NO " TO SW-REANUDA
+           OPEN INPUT CHECKPOINT
+           IF WS-STATUS-CHECKPOINT EQUAL "00"
+               READ CHECKPOINT INTO WS-REG-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-CKPT-CORRIDA-PENDIENTE
+                           MOVE "SI "               TO SW-REANUDA
+                           MOVE WS-CKPT-LEIDOS       TO WS-LEIDOS-EMP
+                           MOVE WS-CKPT-IMPRESOS     TO WS-IMPRESOS
+                           MOVE WS-CKPT-TOT-SALARIOS
+                                                     TO WS-TOT-SALARIOS
+                           MOVE WS-CKPT-TOT-EXCEPCIONES
+                                               TO WS-TOT-EXCEPCIONES
+                           MOVE WS-CKPT-DEPTO-ANT  TO WS-DEPTO-ANTERIOR
+                           MOVE WS-CKPT-DEPTO-ANT-NOM
+                                             TO WS-DEPTO-ANTERIOR-NOM
+                           MOVE WS-CKPT-SUBTOT-CANT  TO WS-SUBTOT-CANT
+                           MOVE WS-CKPT-SUBTOT-SALARIOS
+                                             TO WS-SUBTOT-SALARIOS
+                           MOVE WS-CKPT-PAGINA-NUM   TO WS-PAGINA-NUM
+                           MOVE WS-CKPT-PRIMERA-VEZ  TO SW-PRIMERA-VEZ
+                       END-IF
+               END-READ
+           END-IF
+           CLOSE CHECKPOINT.
+       012-FIN. EXIT.
+       017-SALTA-PROCESADOS.
+           MOVE ZEROS TO WS-SALTAR-CONT
+           PERFORM 018-SALTA-UNO THRU 018-FIN
+               UNTIL WS-SALTAR-CONT GREATER THAN OR EQUAL TO
+                                               WS-LEIDOS-EMP
+                  OR SW-FIN EQUAL "FIN".
+       017-FIN. EXIT.
+       018-SALTA-UNO.
+           PERFORM 040-LEE THRU 040-FIN
+           ADD 1 TO WS-SALTAR-CONT.
+       018-FIN. EXIT.
        020-ABRE-ARCHIVOS.
-           OPEN INPUT EMPLEADOS
-                OUTPUT REPORTE.
+           SORT WORK-ORDENA
+               ON ASCENDING KEY WORK-DEPTO-EMP
+               ON ASCENDING KEY WORK-NUMERO-EMP
+               USING EMPLEADOS
+               GIVING EMP-ORDENADO
+           OPEN INPUT EMP-ORDENADO
+           IF SW-REANUDA EQUAL "SI "
+               OPEN EXTEND REPORTE
+                    EXTEND EXCEPCIONES
+                    EXTEND CSVEMP
+           ELSE
+               OPEN OUTPUT REPORTE
+                    OUTPUT EXCEPCIONES
+                    OUTPUT CSVEMP
+           END-IF.
        020-FIN. EXIT.
+       015-LEE-PARAMETROS.
+           MOVE "N"          TO WS-PARM-FECHA-SW
+           MOVE ZEROS        TO WS-PARM-FECHA
+           MOVE "T"          TO WS-PARM-FILTRO-STATUS
+           OPEN INPUT PARAMETROS
+           IF WS-STATUS-PARAM EQUAL "00"
+               READ PARAMETROS INTO WS-REG-PARAMETROS
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+       015-FIN. EXIT.
+       016-DETERMINA-FECHA.
+           IF WS-PARM-FECHA-MANUAL
+               MOVE WS-PARM-FEC-DIA  TO WS-REPORTE-DIA
+               MOVE WS-PARM-FEC-MES  TO WS-REPORTE-MES
+               MOVE WS-PARM-FEC-ANIO TO WS-REPORTE-ANIO
+           ELSE
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+               MOVE WS-FEC-SIS-DIA  TO WS-REPORTE-DIA
+               MOVE WS-FEC-SIS-MES  TO WS-REPORTE-MES
+               MOVE WS-FEC-SIS-ANIO TO WS-REPORTE-ANIO
+           END-IF.
+       016-FIN. EXIT.
+       021-CARGA-DEPTOS.
+           OPEN INPUT DEPTOS
+           PERFORM 022-LEE-DEPTO THRU 022-FIN
+                                     UNTIL SW-FIN-DEPTO EQUAL "FIN"
+           CLOSE DEPTOS.
+       021-FIN. EXIT.
+       022-LEE-DEPTO.
+           READ DEPTOS
+               AT END
+                   MOVE "FIN" TO SW-FIN-DEPTO
+               NOT AT END
+                   ADD 1 TO WS-TAB-DEPTOS-CANT
+                   SET WS-IDX-DEPTO TO WS-TAB-DEPTOS-CANT
+                   MOVE DEP-CODIGO TO WS-TAB-DEPTO-COD (WS-IDX-DEPTO)
+                   MOVE DEP-NOMBRE TO WS-TAB-DEPTO-NOM (WS-IDX-DEPTO)
+           END-READ.
+       022-FIN. EXIT.
+       025-BUSCA-DEPTO.
+           MOVE "** NO REGISTRADO **" TO WS-DET-DEPTO-NOM
+           IF WS-TAB-DEPTOS-CANT GREATER THAN ZERO
+               SET WS-IDX-DEPTO TO 1
+               SEARCH WS-TAB-DEPTOS-REG
+                   AT END
+                       MOVE "** NO REGISTRADO **" TO WS-DET-DEPTO-NOM
+                   WHEN WS-TAB-DEPTO-COD (WS-IDX-DEPTO)
+                                         EQUAL WS-DEPTO-EMP
+                       MOVE WS-TAB-DEPTO-NOM (WS-IDX-DEPTO)
+                                         TO WS-DET-DEPTO-NOM
+               END-SEARCH
+           END-IF.
+       025-FIN. EXIT.
+       023-CARGA-PUESTOS.
+           OPEN INPUT PUESTOS
+           PERFORM 024-LEE-PUESTO THRU 024-FIN
+                                     UNTIL SW-FIN-PUESTO EQUAL "FIN"
+           CLOSE PUESTOS.
+       023-FIN. EXIT.
+       024-LEE-PUESTO.
+           READ PUESTOS
+               AT END
+                   MOVE "FIN" TO SW-FIN-PUESTO
+               NOT AT END
+                   ADD 1 TO WS-TAB-PUESTOS-CANT
+                   SET WS-IDX-PUESTO TO WS-TAB-PUESTOS-CANT
+                   MOVE PUE-CODIGO TO WS-TAB-PUESTO-COD (WS-IDX-PUESTO)
+                   MOVE PUE-DESCRIPCION
+                                   TO WS-TAB-PUESTO-DES (WS-IDX-PUESTO)
+           END-READ.
+       024-FIN. EXIT.
+       026-BUSCA-PUESTO.
+           MOVE "** NO REGISTRADO **" TO WS-DET-PUESTO-DES
+           IF WS-TAB-PUESTOS-CANT GREATER THAN ZERO
+               SET WS-IDX-PUESTO TO 1
+               SEARCH WS-TAB-PUESTOS-REG
+                   AT END
+                       MOVE "** NO REGISTRADO **" TO WS-DET-PUESTO-DES
+                   WHEN WS-TAB-PUESTO-COD (WS-IDX-PUESTO)
+                                          EQUAL WS-PUESTO-EMP
+                       MOVE WS-TAB-PUESTO-DES (WS-IDX-PUESTO)
+                                          TO WS-DET-PUESTO-DES
+               END-SEARCH
+           END-IF.
+       026-FIN. EXIT.
+       027-DECIDE-FILTRO.
+           MOVE "SI " TO SW-PASA-FILTRO
+           IF WS-PARM-SOLO-ACTIVOS AND WS-STATUS-EMP NOT EQUAL 1
+               MOVE "NO " TO SW-PASA-FILTRO
+           END-IF
+           IF WS-PARM-SOLO-INACTIVOS AND WS-STATUS-EMP EQUAL 1
+               MOVE "NO " TO SW-PASA-FILTRO
+           END-IF.
+       027-FIN. EXIT.
+       028-DECODE-STATUS.
+           EVALUATE WS-STATUS-EMP
+               WHEN 1
+                   MOVE "ACTIVO   " TO WS-DET-STATUS-DES
+               WHEN 0
+                   MOVE "INACTIVO " TO WS-DET-STATUS-DES
+               WHEN OTHER
+                   MOVE "BAJA     " TO WS-DET-STATUS-DES
+           END-EVALUATE.
+       028-FIN. EXIT.
+       029-VALIDA-REGISTRO.
+           MOVE "SI " TO SW-REGISTRO-VALIDO
+           EVALUATE TRUE
+               WHEN WS-SALARIO-EMP NOT GREATER THAN ZERO
+                   MOVE "NO "                TO SW-REGISTRO-VALIDO
+                   MOVE "SALARIO INVALIDO"    TO WS-EXC-MOTIVO
+               WHEN WS-NOMBRE-EMP EQUAL SPACES
+                   MOVE "NO "                TO SW-REGISTRO-VALIDO
+                   MOVE "NOMBRE EN BLANCO"    TO WS-EXC-MOTIVO
+               WHEN WS-DET-DEPTO-NOM EQUAL "** NO REGISTRADO **"
+                   MOVE "NO "                TO SW-REGISTRO-VALIDO
+                   MOVE "DEPARTAMENTO NO EXISTE" TO WS-EXC-MOTIVO
+               WHEN WS-DET-PUESTO-DES EQUAL "** NO REGISTRADO **"
+                   MOVE "NO "                TO SW-REGISTRO-VALIDO
+                   MOVE "PUESTO NO EXISTE"    TO WS-EXC-MOTIVO
+           END-EVALUATE.
+       029-FIN. EXIT.
        030-TITULOS.
            WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE.
-           MOVE LK-DIA  TO WS-TIT-2-DIA
-           MOVE LK-MES  TO WS-TIT-2-MES
-           MOVE LK-ANIO TO WS-TIT-2-ANIO
-           MOVE 1       TO WS-TIT-2-PAGINA
+           MOVE WS-REPORTE-DIA  TO WS-TIT-2-DIA
+           MOVE WS-REPORTE-MES  TO WS-TIT-2-MES
+           MOVE WS-REPORTE-ANIO TO WS-TIT-2-ANIO
+           ADD 1        TO WS-PAGINA-NUM
+           MOVE WS-PAGINA-NUM TO WS-TIT-2-PAGINA
            WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 1
            WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
            WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER ADVANCING 1
-           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1.
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
+           MOVE ZEROS   TO WS-CONT-LINEAS.
        030-FIN. EXIT.
+       031-TITULOS-EXCEPCION.
+           WRITE REG-EXCEPCION FROM WS-TITULO-EXCEPCION
+                                     AFTER ADVANCING PAGE
+           WRITE REG-EXCEPCION FROM WS-GUIONES AFTER ADVANCING 1
+           WRITE REG-EXCEPCION FROM WS-SUB-TITULO-EXCEPCION
+                                     AFTER ADVANCING 1
+           WRITE REG-EXCEPCION FROM WS-GUIONES AFTER ADVANCING 1.
+       031-FIN. EXIT.
+       035-VERIFICA-SALTO.
+           ADD 1 TO WS-CONT-LINEAS
+           IF WS-CONT-LINEAS GREATER THAN OR EQUAL TO
+                                           WS-LINEAS-POR-PAGINA
+               PERFORM 030-TITULOS THRU 030-FIN
+           END-IF.
+       035-FIN. EXIT.
        040-PROCESO.
-            ADD 1                  TO WS-LEIDOS-EMP
-           ADD WS-SALARIO-EMP     TO WS-TOT-SALARIOS
-
-           MOVE WS-NUMERO-EMP     TO WS-DET-NUMERO
-           MOVE WS-NOMBRE-EMP     TO WS-DET-NOMBRE
-           MOVE WS-STATUS-EMP     TO WS-DET-STATUS
+           ADD 1 TO WS-LEIDOS-EMP
            MOVE WS-DEPTO-EMP      TO WS-DET-DEPTO
+           PERFORM 025-BUSCA-DEPTO THRU 025-FIN
            MOVE WS-PUESTO-EMP     TO WS-DET-PUESTO
-           MOVE WS-SALARIO-EMP    TO WS-DET-SALARIO
-           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1
+           PERFORM 026-BUSCA-PUESTO THRU 026-FIN
+           PERFORM 029-VALIDA-REGISTRO THRU 029-FIN
+           IF SW-REGISTRO-VALIDO EQUAL "NO "
+               PERFORM 048-ESCRIBE-EXCEPCION THRU 048-FIN
+           ELSE
+               PERFORM 027-DECIDE-FILTRO THRU 027-FIN
+               IF SW-PASA-FILTRO EQUAL "SI "
+                   IF SW-PRIMERA-VEZ EQUAL "SI "
+                       MOVE "NO "         TO SW-PRIMERA-VEZ
+                       MOVE WS-DEPTO-EMP  TO WS-DEPTO-ANTERIOR
+                   ELSE
+                       IF WS-DEPTO-EMP NOT EQUAL WS-DEPTO-ANTERIOR
+                           PERFORM 045-ROMPE-DEPTO THRU 045-FIN
+                           MOVE WS-DEPTO-EMP TO WS-DEPTO-ANTERIOR
+                       END-IF
+                   END-IF
+                   MOVE WS-DET-DEPTO-NOM  TO WS-DEPTO-ANTERIOR-NOM
+
+                   ADD WS-SALARIO-EMP     TO WS-TOT-SALARIOS
+                   ADD 1                  TO WS-SUBTOT-CANT
+                   ADD WS-SALARIO-EMP     TO WS-SUBTOT-SALARIOS
+
+                   MOVE WS-NUMERO-EMP     TO WS-DET-NUMERO
+                   MOVE WS-NOMBRE-EMP     TO WS-DET-NOMBRE
+                   MOVE WS-STATUS-EMP     TO WS-DET-STATUS
+                   PERFORM 028-DECODE-STATUS THRU 028-FIN
+                   MOVE WS-SALARIO-EMP    TO WS-DET-SALARIO
+                   WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1
+                   PERFORM 035-VERIFICA-SALTO THRU 035-FIN
+
+                   MOVE WS-NUMERO-EMP     TO WS-CSV-NUMERO
+                   MOVE WS-NOMBRE-EMP     TO WS-CSV-NOMBRE
+                   MOVE WS-DET-STATUS-DES TO WS-CSV-STATUS-DES
+                   MOVE WS-DEPTO-EMP      TO WS-CSV-DEPTO
+                   MOVE WS-DET-DEPTO-NOM  TO WS-CSV-DEPTO-NOM
+                   MOVE WS-PUESTO-EMP     TO WS-CSV-PUESTO
+                   MOVE WS-DET-PUESTO-DES TO WS-CSV-PUESTO-DES
+                   MOVE WS-SALARIO-EMP    TO WS-CSV-SALARIO
+                   WRITE REG-CSVEMP FROM WS-CSV-DETALLE
+                                     AFTER ADVANCING 1
 
-           ADD 1 TO WS-IMPRESOS.
+                   ADD 1 TO WS-IMPRESOS
+               END-IF
+           END-IF
+           PERFORM 037-VERIFICA-CHECKPOINT THRU 037-FIN.
        040-LEE.
-           READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END
+           READ EMP-ORDENADO INTO WS-REG-EMPLEADOS AT END
                 MOVE "FIN" TO SW-FIN.
        040-FIN. EXIT.
+       037-VERIFICA-CHECKPOINT.
+           DIVIDE WS-LEIDOS-EMP BY WS-INTERVALO-CKPT
+               GIVING WS-CKPT-COCIENTE
+               REMAINDER WS-CKPT-RESIDUO
+           IF WS-CKPT-RESIDUO EQUAL ZEROS
+               MOVE "N" TO WS-MARCA-COMPLETO
+               PERFORM 038-GRABA-CHECKPOINT THRU 038-FIN
+           END-IF.
+       037-FIN. EXIT.
+       038-GRABA-CHECKPOINT.
+           MOVE WS-MARCA-COMPLETO     TO WS-CKPT-COMPLETO
+           MOVE WS-LEIDOS-EMP         TO WS-CKPT-LEIDOS
+           MOVE WS-IMPRESOS           TO WS-CKPT-IMPRESOS
+           MOVE WS-TOT-SALARIOS       TO WS-CKPT-TOT-SALARIOS
+           MOVE WS-TOT-EXCEPCIONES    TO WS-CKPT-TOT-EXCEPCIONES
+           MOVE WS-DEPTO-ANTERIOR     TO WS-CKPT-DEPTO-ANT
+           MOVE WS-DEPTO-ANTERIOR-NOM TO WS-CKPT-DEPTO-ANT-NOM
+           MOVE WS-SUBTOT-CANT        TO WS-CKPT-SUBTOT-CANT
+           MOVE WS-SUBTOT-SALARIOS    TO WS-CKPT-SUBTOT-SALARIOS
+           MOVE WS-PAGINA-NUM         TO WS-CKPT-PAGINA-NUM
+           MOVE SW-PRIMERA-VEZ        TO WS-CKPT-PRIMERA-VEZ
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT FROM WS-REG-CHECKPOINT
+           CLOSE CHECKPOINT.
+       038-FIN. EXIT.
+       045-ROMPE-DEPTO.
+           MOVE WS-DEPTO-ANTERIOR     TO WS-SUBT-DEPTO
+           MOVE WS-DEPTO-ANTERIOR-NOM TO WS-SUBT-DEPTO-NOM
+           MOVE WS-SUBTOT-CANT    TO WS-SUBT-CANT
+           MOVE WS-SUBTOT-SALARIOS TO WS-SUBT-SALARIOS
+           WRITE REG-REPORTE FROM WS-DETALLE-SUBTOTAL AFTER ADVANCING 2
+           PERFORM 035-VERIFICA-SALTO THRU 035-FIN
+           MOVE ZEROS             TO WS-SUBTOT-CANT
+           MOVE ZEROS             TO WS-SUBTOT-SALARIOS.
+       045-FIN. EXIT.
+       048-ESCRIBE-EXCEPCION.
+           MOVE WS-NUMERO-EMP     TO WS-EXC-NUMERO
+           MOVE WS-NOMBRE-EMP     TO WS-EXC-NOMBRE
+           WRITE REG-EXCEPCION FROM WS-DET-EXCEPCION AFTER ADVANCING 1
+           ADD 1 TO WS-TOT-EXCEPCIONES.
+       048-FIN. EXIT.
        050-FINAL.
+           IF SW-PRIMERA-VEZ EQUAL "NO "
+               PERFORM 045-ROMPE-DEPTO THRU 045-FIN
+           END-IF
            MOVE WS-LEIDOS-EMP     TO WS-TOT-LEIDOS
            WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS AFTER ADVANCING 2
            MOVE WS-IMPRESOS       TO WS-TOT-IMPRESOS
            WRITE REG-REPORTE FROM WS-DETALLE-IMPRESOS AFTER ADVANCING 1
-           MOVE WS-TOT-SALARIOS   TO WS-DET-SALARIO
+           MOVE WS-TOT-SALARIOS   TO WS-DET-SALARIO2
            WRITE REG-REPORTE FROM WS-DETALLE-SALARIOS AFTER ADVANCING 1
-           CLOSE EMPLEADOS
-                 REPORTE.
+           MOVE WS-TOT-EXCEPCIONES TO WS-TOT-EXCEPCIONES-ED
+           WRITE REG-EXCEPCION FROM WS-DETALLE-EXCEPCIONES
+                                     AFTER ADVANCING 2
+           MOVE "S" TO WS-MARCA-COMPLETO
+           PERFORM 038-GRABA-CHECKPOINT THRU 038-FIN
+           CLOSE EMP-ORDENADO
+                 REPORTE
+                 EXCEPCIONES
+                 CSVEMP.
        050-FIN. EXIT.
