@@ -0,0 +1,487 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0020.
+      *AUTHOR.                    JACK JOSAFAT ORTIZ SALAZAR.
+      *INSTALLATION.              JACK PRUEBAS.
+      *DATE-WRITTEN.              20/07/2026.
+      *DATE-COMPILED.
+      *SECURITY                   NO ES CONFIDENCIAL.
+
+      *>----------------------------------------------------------------
+      *>   PROGRAMA DE MANTENIMIENTO AL MAESTRO DE EMPLEADOS.
+      *>   APLICA TRANSACCIONES DE ALTA / CAMBIO / BAJA CONTRA EL
+      *>   MAESTRO SECUENCIAL EMPLEADOS (ESQUEMA VIEJO-MAESTRO MAS
+      *>   TRANSACCIONES, IGUAL QUE EN PROG0010) Y DEJA UN MAESTRO
+      *>   NUEVO MAS UNA BITACORA DE LOS CAMBIOS APLICADOS Y
+      *>   RECHAZADOS.
+      *>----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS       ASSIGN TO UT-S-EMPLEADO.
+           SELECT TRANSACCIONES   ASSIGN TO UT-S-TRANMAE.
+           SELECT EMP-ORDENADO    ASSIGN TO UT-S-EMPORD2.
+           SELECT WORK-ORD-EMP    ASSIGN TO UT-S-WRKEMP2.
+           SELECT TRAN-ORDENADO   ASSIGN TO UT-S-TRANORD.
+           SELECT WORK-ORD-TRAN   ASSIGN TO UT-S-WRKTRAN.
+           SELECT EMP-NUEVO       ASSIGN TO UT-S-EMPNUEVO.
+           SELECT BITACORA        ASSIGN TO US-S-BITACORA.
+           SELECT OPTIONAL
+                  PARMPROC        ASSIGN TO UT-S-PARMPROC
+                                  FILE STATUS IS WS-STATUS-PARMPROC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-EMPLEADOS.
+       01  REG-EMPLEADOS           PIC X(50).
+
+       FD  TRANSACCIONES
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 51 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-TRANSACCION.
+       01  REG-TRANSACCION         PIC X(51).
+
+      *>----------------------------------------------------------------
+      *>   ARCHIVOS DE TRABAJO DEL SORT - DEJAN EL MAESTRO Y LAS
+      *>   TRANSACCIONES ORDENADOS POR NUMERO DE EMPLEADO PARA PODER
+      *>   HACER EL CRUCE VIEJO-MAESTRO / TRANSACCIONES EN 050-PROCESA.
+      *>----------------------------------------------------------------
+       SD  WORK-ORD-EMP.
+       01  WORK-REG-EMP-NUM.
+           05 WORK2-NUMERO-EMP     PIC 9(05).
+           05 WORK2-NOMBRE-EMP     PIC X(30).
+           05 WORK2-STATUS-EMP     PIC 9(01).
+           05 WORK2-DEPTO-EMP      PIC 9(03).
+           05 WORK2-PUESTO-EMP     PIC 9(02).
+           05 WORK2-SALARIO-EMP    PIC 9(07)V99.
+
+       FD  EMP-ORDENADO
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-EMP-ORDENADO.
+       01  REG-EMP-ORDENADO        PIC X(50).
+
+       SD  WORK-ORD-TRAN.
+       01  WORK-REG-TRANSACCION.
+           05 WORK-TRAN-TIPO       PIC X(01).
+           05 WORK-TRAN-NUMERO     PIC 9(05).
+           05 WORK-TRAN-NOMBRE     PIC X(30).
+           05 WORK-TRAN-STATUS     PIC 9(01).
+           05 WORK-TRAN-DEPTO      PIC 9(03).
+           05 WORK-TRAN-PUESTO     PIC 9(02).
+           05 WORK-TRAN-SALARIO    PIC 9(07)V99.
+
+       FD  TRAN-ORDENADO
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 51 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-TRAN-ORDENADO.
+       01  REG-TRAN-ORDENADO       PIC X(51).
+
+       FD  EMP-NUEVO
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-EMP-NUEVO.
+       01  REG-EMP-NUEVO            PIC X(50).
+
+       FD  BITACORA
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 105 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-BITACORA.
+       01  REG-BITACORA             PIC X(105).
+
+       FD  PARMPROC
+      *    LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 08 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+      *    DATA RECORD IS REG-PARMPROC.
+       01  REG-PARMPROC             PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           COPY CPEMPWS.
+           05 WS-REG-EMP-ANTES.
+               10 WS-ANT-NUMERO-EMP  PIC 9(05).
+               10 WS-ANT-NOMBRE-EMP  PIC X(30).
+               10 WS-ANT-STATUS-EMP  PIC 9(01).
+               10 WS-ANT-DEPTO-EMP   PIC 9(03).
+               10 WS-ANT-PUESTO-EMP  PIC 9(02).
+               10 WS-ANT-SALARIO-EMP PIC 9(07)V99.
+           05 WS-REG-EMP-TRABAJO.
+               10 WS-TRA-NUMERO-EMP  PIC 9(05).
+               10 WS-TRA-NOMBRE-EMP  PIC X(30).
+               10 WS-TRA-STATUS-EMP  PIC 9(01).
+               10 WS-TRA-DEPTO-EMP   PIC 9(03).
+               10 WS-TRA-PUESTO-EMP  PIC 9(02).
+               10 WS-TRA-SALARIO-EMP PIC 9(07)V99.
+           05 WS-REG-TRANSACCION.
+               10 WS-TRAN-TIPO       PIC X(01).
+                   88 WS-TRAN-ES-ALTA         VALUE "A".
+                   88 WS-TRAN-ES-CAMBIO       VALUE "C".
+                   88 WS-TRAN-ES-BAJA         VALUE "B".
+               10 WS-TRAN-NUMERO     PIC 9(05).
+               10 WS-TRAN-NOMBRE     PIC X(30).
+               10 WS-TRAN-STATUS     PIC 9(01).
+               10 WS-TRAN-DEPTO      PIC 9(03).
+               10 WS-TRAN-PUESTO     PIC 9(02).
+               10 WS-TRAN-SALARIO    PIC 9(07)V99.
+           05 WS-CLAVE-MAESTRO       PIC 9(05)  VALUE ZEROS.
+           05 WS-CLAVE-TRAN          PIC 9(05)  VALUE ZEROS.
+           05 WS-CLAVE-PROCESO       PIC 9(05)  VALUE ZEROS.
+           05 SW-EMP-EXISTE          PIC X(03)  VALUE "NO ".
+           05 SW-FIN-MAESTRO         PIC X(03)  VALUE SPACES.
+           05 SW-FIN-TRAN            PIC X(03)  VALUE SPACES.
+           05 WS-TOT-ALTAS           PIC 9(05)  VALUE ZEROS.
+           05 WS-TOT-CAMBIOS         PIC 9(05)  VALUE ZEROS.
+           05 WS-TOT-BAJAS           PIC 9(05)  VALUE ZEROS.
+           05 WS-TOT-RECHAZADAS      PIC 9(05)  VALUE ZEROS.
+           05 WS-STATUS-PARMPROC     PIC X(02)  VALUE SPACES.
+           05 WS-USUARIO-PROCESO     PIC X(08)  VALUE "SISTEMA ".
+           05 WS-FECHA-SISTEMA.
+               10 WS-FEC-SIS-ANIO    PIC 9(04).
+               10 WS-FEC-SIS-MES     PIC 9(02).
+               10 WS-FEC-SIS-DIA     PIC 9(02).
+
+       01  WS-TITULO-BITACORA.
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 FILLER                PIC X(49)
+              VALUE "BITACORA DE MANTENIMIENTO AL MAESTRO DE EMPLEADOS".
+           05 FILLER                PIC X(55)      VALUE SPACES.
+
+       01  WS-GUIONES-BITACORA.
+           05 FILLER                PIC X(01).
+           05 FILLER                PIC X(103)     VALUE ALL "-".
+           05 FILLER                PIC X(01)      VALUE SPACES.
+
+       01  WS-SUB-TITULO-BITACORA.
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 FILLER                PIC X(10)      VALUE "FECHA".
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 FILLER                PIC X(08)      VALUE "USUARIO".
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 FILLER                PIC X(10)      VALUE "TIPO".
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 FILLER                PIC X(05)      VALUE "NUM".
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 FILLER                PIC X(30)      VALUE "NOMBRE".
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 FILLER                PIC X(10)      VALUE "RESULTADO".
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 FILLER                PIC X(22)      VALUE "MOTIVO".
+
+       01  WS-DET-BITACORA.
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 WS-BIT-FECHA.
+               10 WS-BIT-FEC-DIA    PIC 9(02).
+               10 FILLER            PIC X(01)      VALUE "/".
+               10 WS-BIT-FEC-MES    PIC 9(02).
+               10 FILLER            PIC X(01)      VALUE "/".
+               10 WS-BIT-FEC-ANIO   PIC 9(04).
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WS-BIT-USUARIO        PIC X(08).
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WS-BIT-TIPO-DES       PIC X(10).
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 WS-BIT-NUMERO         PIC ZZZZ9.
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WS-BIT-NOMBRE         PIC X(30).
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 WS-BIT-RESULTADO      PIC X(10).
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 WS-BIT-MOTIVO         PIC X(22).
+
+       01  WS-DET-BITACORA-VALORES.
+           05 FILLER                PIC X(08)      VALUE SPACES.
+           05 WS-BIT-VAL-ETIQUETA   PIC X(10).
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WS-BIT-VAL-NOMBRE     PIC X(30).
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WS-BIT-VAL-STATUS     PIC 9(01).
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WS-BIT-VAL-DEPTO      PIC 9(03).
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WS-BIT-VAL-PUESTO     PIC 9(02).
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WS-BIT-VAL-SALARIO    PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(31)      VALUE SPACES.
+
+       01  WS-DETALLE-TOTALES-BIT.
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 FILLER                PIC X(20)      VALUE "ALTAS    : ".
+           05 WS-TOT-ALTAS-ED       PIC ZZ,ZZ9.
+           05 FILLER                PIC X(04)      VALUE SPACES.
+           05 FILLER                PIC X(11)      VALUE "CAMBIOS  : ".
+           05 WS-TOT-CAMBIOS-ED     PIC ZZ,ZZ9.
+           05 FILLER                PIC X(04)      VALUE SPACES.
+           05 FILLER                PIC X(08)      VALUE "BAJAS : ".
+           05 WS-TOT-BAJAS-ED       PIC ZZ,ZZ9.
+           05 FILLER                PIC X(04)      VALUE SPACES.
+           05 FILLER                PIC X(13)
+                                     VALUE "RECHAZADAS : ".
+           05 WS-TOT-RECHAZADAS-ED  PIC ZZ,ZZ9.
+           05 FILLER                PIC X(16)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 020-ABRE-ARCHIVOS   THRU 020-FIN
+           PERFORM 015-LEE-PARAMETROS  THRU 015-FIN
+           PERFORM 030-TITULOS         THRU 030-FIN
+           PERFORM 040-LEE-MAESTRO     THRU 040-FIN
+           PERFORM 041-LEE-TRANSACCION THRU 041-FIN
+           PERFORM 050-PROCESA         THRU 050-FIN
+               UNTIL SW-FIN-MAESTRO EQUAL "FIN" AND
+                     SW-FIN-TRAN    EQUAL "FIN"
+           PERFORM 060-FINAL           THRU 060-FIN
+           GOBACK.
+
+       020-ABRE-ARCHIVOS.
+           SORT WORK-ORD-EMP
+               ON ASCENDING KEY WORK2-NUMERO-EMP
+               USING EMPLEADOS
+               GIVING EMP-ORDENADO
+           SORT WORK-ORD-TRAN
+               ON ASCENDING KEY WORK-TRAN-NUMERO
+               USING TRANSACCIONES
+               GIVING TRAN-ORDENADO
+           OPEN INPUT EMP-ORDENADO
+                      TRAN-ORDENADO
+                OUTPUT EMP-NUEVO
+                       BITACORA.
+       020-FIN. EXIT.
+       015-LEE-PARAMETROS.
+           OPEN INPUT PARMPROC
+           IF WS-STATUS-PARMPROC EQUAL "00"
+               READ PARMPROC INTO WS-USUARIO-PROCESO
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PARMPROC
+           END-IF.
+       015-FIN. EXIT.
+       030-TITULOS.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           WRITE REG-BITACORA FROM WS-TITULO-BITACORA
+                                    AFTER ADVANCING PAGE
+           WRITE REG-BITACORA FROM WS-GUIONES-BITACORA AFTER ADVANCING 1
+           WRITE REG-BITACORA FROM WS-SUB-TITULO-BITACORA
+                                    AFTER ADVANCING 1
+           WRITE REG-BITACORA FROM WS-GUIONES-BITACORA
+                                    AFTER ADVANCING 1.
+       030-FIN. EXIT.
+       040-LEE-MAESTRO.
+           READ EMP-ORDENADO INTO WS-REG-EMPLEADOS
+               AT END
+                   MOVE "FIN"        TO SW-FIN-MAESTRO
+                   MOVE HIGH-VALUES  TO WS-CLAVE-MAESTRO
+               NOT AT END
+                   MOVE WS-NUMERO-EMP TO WS-CLAVE-MAESTRO
+           END-READ.
+       040-FIN. EXIT.
+       041-LEE-TRANSACCION.
+           READ TRAN-ORDENADO INTO WS-REG-TRANSACCION
+               AT END
+                   MOVE "FIN"        TO SW-FIN-TRAN
+                   MOVE HIGH-VALUES  TO WS-CLAVE-TRAN
+               NOT AT END
+                   MOVE WS-TRAN-NUMERO TO WS-CLAVE-TRAN
+           END-READ.
+       041-FIN. EXIT.
+       050-PROCESA.
+           EVALUATE TRUE
+               WHEN WS-CLAVE-MAESTRO LESS THAN WS-CLAVE-TRAN
+                   PERFORM 052-COPIA-SIN-CAMBIO THRU 052-FIN
+                   PERFORM 040-LEE-MAESTRO      THRU 040-FIN
+               WHEN WS-CLAVE-MAESTRO GREATER THAN WS-CLAVE-TRAN
+                   MOVE WS-CLAVE-TRAN     TO WS-CLAVE-PROCESO
+                   MOVE "NO "             TO SW-EMP-EXISTE
+                   INITIALIZE WS-REG-EMP-TRABAJO
+                   PERFORM 059-APLICA-TRANS-EXTRA THRU 059-FIN
+                   PERFORM 057-ACUMULA-TRANS    THRU 057-FIN
+                   PERFORM 058-GRABA-EMPLEADO   THRU 058-FIN
+               WHEN OTHER
+                   MOVE WS-CLAVE-MAESTRO  TO WS-CLAVE-PROCESO
+                   MOVE "SI "             TO SW-EMP-EXISTE
+                   MOVE WS-REG-EMPLEADOS  TO WS-REG-EMP-TRABAJO
+                   PERFORM 059-APLICA-TRANS-EXTRA THRU 059-FIN
+                   PERFORM 057-ACUMULA-TRANS    THRU 057-FIN
+                   PERFORM 058-GRABA-EMPLEADO   THRU 058-FIN
+                   PERFORM 040-LEE-MAESTRO      THRU 040-FIN
+           END-EVALUATE.
+       050-FIN. EXIT.
+      *>----------------------------------------------------------------
+      *>   057/059 - UNA CLAVE PUEDE TRAER VARIAS TRANSACCIONES EN LA
+      *>   MISMA CORRIDA (P. EJ. UN ALTA SEGUIDA DE UN CAMBIO, O DOS
+      *>   CAMBIOS). SE VAN APLICANDO TODAS SOBRE EL MISMO REGISTRO DE
+      *>   TRABAJO ANTES DE GRABARLO, EN LUGAR DE AVANZAR EL MAESTRO Y
+      *>   PERDER LAS TRANSACCIONES REPETIDAS.
+      *>----------------------------------------------------------------
+       057-ACUMULA-TRANS.
+           PERFORM 059-APLICA-TRANS-EXTRA THRU 059-FIN
+               UNTIL WS-CLAVE-TRAN NOT EQUAL WS-CLAVE-PROCESO.
+       057-FIN. EXIT.
+       059-APLICA-TRANS-EXTRA.
+           IF SW-EMP-EXISTE EQUAL "SI "
+               PERFORM 056-PROCESA-CAMBIO-BAJA THRU 056-FIN
+           ELSE
+               PERFORM 054-PROCESA-ALTA THRU 054-FIN
+               IF WS-TRAN-ES-ALTA
+                   MOVE "SI " TO SW-EMP-EXISTE
+               END-IF
+           END-IF
+           PERFORM 041-LEE-TRANSACCION THRU 041-FIN.
+       059-FIN. EXIT.
+       058-GRABA-EMPLEADO.
+           IF SW-EMP-EXISTE EQUAL "SI "
+               WRITE REG-EMP-NUEVO FROM WS-REG-EMP-TRABAJO
+           END-IF.
+       058-FIN. EXIT.
+       052-COPIA-SIN-CAMBIO.
+           WRITE REG-EMP-NUEVO FROM WS-REG-EMPLEADOS.
+       052-FIN. EXIT.
+       054-PROCESA-ALTA.
+           IF WS-TRAN-ES-ALTA
+               MOVE WS-TRAN-NUMERO  TO WS-TRA-NUMERO-EMP
+               MOVE WS-TRAN-NOMBRE  TO WS-TRA-NOMBRE-EMP
+               MOVE WS-TRAN-STATUS  TO WS-TRA-STATUS-EMP
+               MOVE WS-TRAN-DEPTO   TO WS-TRA-DEPTO-EMP
+               MOVE WS-TRAN-PUESTO  TO WS-TRA-PUESTO-EMP
+               MOVE WS-TRAN-SALARIO TO WS-TRA-SALARIO-EMP
+               ADD 1 TO WS-TOT-ALTAS
+               PERFORM 070-BITACORA-ALTA THRU 070-FIN
+           ELSE
+               MOVE WS-TRAN-NUMERO  TO WS-TRA-NUMERO-EMP
+               MOVE WS-TRAN-NOMBRE  TO WS-TRA-NOMBRE-EMP
+               MOVE "EMPLEADO NO EXISTE   " TO WS-BIT-MOTIVO
+               ADD 1 TO WS-TOT-RECHAZADAS
+               PERFORM 072-BITACORA-RECHAZO THRU 072-FIN
+           END-IF.
+       054-FIN. EXIT.
+       056-PROCESA-CAMBIO-BAJA.
+           MOVE WS-REG-EMP-TRABAJO TO WS-REG-EMP-ANTES
+           EVALUATE TRUE
+               WHEN WS-TRAN-ES-CAMBIO
+                   MOVE WS-TRAN-NOMBRE  TO WS-TRA-NOMBRE-EMP
+                   MOVE WS-TRAN-STATUS  TO WS-TRA-STATUS-EMP
+                   MOVE WS-TRAN-DEPTO   TO WS-TRA-DEPTO-EMP
+                   MOVE WS-TRAN-PUESTO  TO WS-TRA-PUESTO-EMP
+                   MOVE WS-TRAN-SALARIO TO WS-TRA-SALARIO-EMP
+                   ADD 1 TO WS-TOT-CAMBIOS
+                   PERFORM 074-BITACORA-CAMBIO THRU 074-FIN
+               WHEN WS-TRAN-ES-BAJA
+                   MOVE 9 TO WS-TRA-STATUS-EMP
+                   ADD 1 TO WS-TOT-BAJAS
+                   PERFORM 076-BITACORA-BAJA THRU 076-FIN
+               WHEN OTHER
+                   MOVE "EMPLEADO YA EXISTE   " TO WS-BIT-MOTIVO
+                   ADD 1 TO WS-TOT-RECHAZADAS
+                   PERFORM 072-BITACORA-RECHAZO THRU 072-FIN
+           END-EVALUATE.
+       056-FIN. EXIT.
+       060-FINAL.
+           MOVE WS-TOT-ALTAS      TO WS-TOT-ALTAS-ED
+           MOVE WS-TOT-CAMBIOS    TO WS-TOT-CAMBIOS-ED
+           MOVE WS-TOT-BAJAS      TO WS-TOT-BAJAS-ED
+           MOVE WS-TOT-RECHAZADAS TO WS-TOT-RECHAZADAS-ED
+           WRITE REG-BITACORA FROM WS-DETALLE-TOTALES-BIT
+                                    AFTER ADVANCING 2
+           CLOSE EMP-ORDENADO
+                 TRAN-ORDENADO
+                 EMP-NUEVO
+                 BITACORA.
+       060-FIN. EXIT.
+       070-BITACORA-ALTA.
+           MOVE "ALTA"          TO WS-BIT-TIPO-DES
+           MOVE "APLICADA"      TO WS-BIT-RESULTADO
+           MOVE SPACES          TO WS-BIT-MOTIVO
+           PERFORM 078-ARMA-ENCABEZADO THRU 078-FIN
+           WRITE REG-BITACORA FROM WS-DET-BITACORA AFTER ADVANCING 1
+           MOVE "DESPUES:"      TO WS-BIT-VAL-ETIQUETA
+           MOVE WS-TRA-NOMBRE-EMP   TO WS-BIT-VAL-NOMBRE
+           MOVE WS-TRA-STATUS-EMP   TO WS-BIT-VAL-STATUS
+           MOVE WS-TRA-DEPTO-EMP    TO WS-BIT-VAL-DEPTO
+           MOVE WS-TRA-PUESTO-EMP   TO WS-BIT-VAL-PUESTO
+           MOVE WS-TRA-SALARIO-EMP  TO WS-BIT-VAL-SALARIO
+           WRITE REG-BITACORA FROM WS-DET-BITACORA-VALORES
+                                    AFTER ADVANCING 1.
+       070-FIN. EXIT.
+       072-BITACORA-RECHAZO.
+           MOVE "RECHAZADA"     TO WS-BIT-RESULTADO
+           EVALUATE TRUE
+               WHEN WS-TRAN-ES-ALTA
+                   MOVE "ALTA"     TO WS-BIT-TIPO-DES
+               WHEN WS-TRAN-ES-CAMBIO
+                   MOVE "CAMBIO"   TO WS-BIT-TIPO-DES
+               WHEN WS-TRAN-ES-BAJA
+                   MOVE "BAJA"     TO WS-BIT-TIPO-DES
+               WHEN OTHER
+                   MOVE "DESCONOC." TO WS-BIT-TIPO-DES
+           END-EVALUATE
+           PERFORM 078-ARMA-ENCABEZADO THRU 078-FIN
+           WRITE REG-BITACORA FROM WS-DET-BITACORA AFTER ADVANCING 1.
+       072-FIN. EXIT.
+       074-BITACORA-CAMBIO.
+           MOVE "CAMBIO"        TO WS-BIT-TIPO-DES
+           MOVE "APLICADA"      TO WS-BIT-RESULTADO
+           MOVE SPACES          TO WS-BIT-MOTIVO
+           PERFORM 078-ARMA-ENCABEZADO THRU 078-FIN
+           WRITE REG-BITACORA FROM WS-DET-BITACORA AFTER ADVANCING 1
+           MOVE "ANTES:"        TO WS-BIT-VAL-ETIQUETA
+           MOVE WS-ANT-NOMBRE-EMP  TO WS-BIT-VAL-NOMBRE
+           MOVE WS-ANT-STATUS-EMP  TO WS-BIT-VAL-STATUS
+           MOVE WS-ANT-DEPTO-EMP   TO WS-BIT-VAL-DEPTO
+           MOVE WS-ANT-PUESTO-EMP  TO WS-BIT-VAL-PUESTO
+           MOVE WS-ANT-SALARIO-EMP TO WS-BIT-VAL-SALARIO
+           WRITE REG-BITACORA FROM WS-DET-BITACORA-VALORES
+                                    AFTER ADVANCING 1
+           MOVE "DESPUES:"      TO WS-BIT-VAL-ETIQUETA
+           MOVE WS-TRA-NOMBRE-EMP   TO WS-BIT-VAL-NOMBRE
+           MOVE WS-TRA-STATUS-EMP   TO WS-BIT-VAL-STATUS
+           MOVE WS-TRA-DEPTO-EMP    TO WS-BIT-VAL-DEPTO
+           MOVE WS-TRA-PUESTO-EMP   TO WS-BIT-VAL-PUESTO
+           MOVE WS-TRA-SALARIO-EMP  TO WS-BIT-VAL-SALARIO
+           WRITE REG-BITACORA FROM WS-DET-BITACORA-VALORES
+                                    AFTER ADVANCING 1.
+       074-FIN. EXIT.
+       076-BITACORA-BAJA.
+           MOVE "BAJA"          TO WS-BIT-TIPO-DES
+           MOVE "APLICADA"      TO WS-BIT-RESULTADO
+           MOVE SPACES          TO WS-BIT-MOTIVO
+           PERFORM 078-ARMA-ENCABEZADO THRU 078-FIN
+           WRITE REG-BITACORA FROM WS-DET-BITACORA AFTER ADVANCING 1
+           MOVE "ANTES:"        TO WS-BIT-VAL-ETIQUETA
+           MOVE WS-ANT-NOMBRE-EMP  TO WS-BIT-VAL-NOMBRE
+           MOVE WS-ANT-STATUS-EMP  TO WS-BIT-VAL-STATUS
+           MOVE WS-ANT-DEPTO-EMP   TO WS-BIT-VAL-DEPTO
+           MOVE WS-ANT-PUESTO-EMP  TO WS-BIT-VAL-PUESTO
+           MOVE WS-ANT-SALARIO-EMP TO WS-BIT-VAL-SALARIO
+           WRITE REG-BITACORA FROM WS-DET-BITACORA-VALORES
+                                    AFTER ADVANCING 1
+           MOVE "DESPUES:"      TO WS-BIT-VAL-ETIQUETA
+           MOVE WS-TRA-NOMBRE-EMP   TO WS-BIT-VAL-NOMBRE
+           MOVE WS-TRA-STATUS-EMP   TO WS-BIT-VAL-STATUS
+           MOVE WS-TRA-DEPTO-EMP    TO WS-BIT-VAL-DEPTO
+           MOVE WS-TRA-PUESTO-EMP   TO WS-BIT-VAL-PUESTO
+           MOVE WS-TRA-SALARIO-EMP  TO WS-BIT-VAL-SALARIO
+           WRITE REG-BITACORA FROM WS-DET-BITACORA-VALORES
+                                    AFTER ADVANCING 1.
+       076-FIN. EXIT.
+       078-ARMA-ENCABEZADO.
+           MOVE WS-FEC-SIS-DIA  TO WS-BIT-FEC-DIA
+           MOVE WS-FEC-SIS-MES  TO WS-BIT-FEC-MES
+           MOVE WS-FEC-SIS-ANIO TO WS-BIT-FEC-ANIO
+           MOVE WS-USUARIO-PROCESO TO WS-BIT-USUARIO
+           MOVE WS-TRA-NUMERO-EMP  TO WS-BIT-NUMERO
+           MOVE WS-TRA-NOMBRE-EMP  TO WS-BIT-NOMBRE.
+       078-FIN. EXIT.
